@@ -3,31 +3,145 @@
 
 
        Environment DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-TRANS-FILE      ASSIGN TO ADDIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ADD-RESULT-FILE     ASSIGN TO ADDOUT
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ADD-JOURNAL-FILE    ASSIGN TO ADDJRNL
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ADD-EXCEPTION-FILE  ASSIGN TO ADDEXCP
+               ORGANIZATION IS SEQUENTIAL.
 
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ADD-TRANS-REC.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==TR-A==.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==TR-B==.
+           05  FILLER                  PIC X(10).
+
+       FD  ADD-RESULT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ADD-RESULT-REC.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==RSLT-A==.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==RSLT-B==.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==RSLT-ANS==.
+           05  FILLER                  PIC X(10).
+
+       FD  ADD-JOURNAL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ADD-JOURNAL-REC.
+           05  JRNL-RUN-DATE            PIC 9(8).
+           05  JRNL-RUN-TIME            PIC 9(8).
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==JRNL-A==.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==JRNL-B==.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==JRNL-ANS==.
+           05  FILLER                   PIC X(10).
+
+       FD  ADD-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ADD-EXCEPTION-REC.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==EXCP-A==.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==EXCP-B==.
+           05  EXCP-REASON              PIC X(40).
+           05  FILLER                   PIC X(10).
+
        WORKING-STORAGE SECTION.
-       77 A PIC 9999.
-       77 B PIC 9999.
-       77 ANS PIC 999v99.
+       COPY AMTFLD REPLACING ==:LEV:== BY ==77== ==:TAG:== BY ==ADD-A==.
+       COPY AMTFLD REPLACING ==:LEV:== BY ==77== ==:TAG:== BY ==ADD-B==.
+       COPY AMTFLD REPLACING ==:LEV:== BY ==77==
+                              ==:TAG:== BY ==ADD-ANS==.
+       77 ADD-EOF-SWITCH PIC X(01) VALUE 'N'.
+           88 ADD-EOF VALUE 'Y'.
+       77 ADD-RUN-DATE PIC 9(8) VALUE ZERO.
+       77 ADD-RUN-TIME PIC 9(8) VALUE ZERO.
+       77 ADD-POSTED-COUNT PIC 9(7) COMP VALUE ZERO.
+       COPY AMTTOT REPLACING ==:LEV:== BY ==77==
+                              ==:TAG:== BY ==ADD-GRAND-TOTAL==.
 
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           DISPLAY " ---------------------------------------------- ".
-           DISPLAY " ENTER A ".
-           ACCEPT A.
-           DISPLAY " ENTER B ".
-           ACCEPT B.
-           DISPLAY " ----------------------------------------------- ".
+           OPEN INPUT ADD-TRANS-FILE.
+           OPEN OUTPUT ADD-RESULT-FILE.
+           OPEN OUTPUT ADD-JOURNAL-FILE.
+           OPEN OUTPUT ADD-EXCEPTION-FILE.
+           ACCEPT ADD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT ADD-RUN-TIME FROM TIME.
+           READ ADD-TRANS-FILE
+               AT END
+                   SET ADD-EOF TO TRUE
+               NOT AT END
+                   MOVE TR-A-AMT TO ADD-A-AMT
+                   MOVE TR-B-AMT TO ADD-B-AMT
+           END-READ.
+           PERFORM ADD-PARA THRU READ-NEXT-PARA
+               UNTIL ADD-EOF.
+           PERFORM SUMMARY-PARA.
+           CLOSE ADD-TRANS-FILE ADD-RESULT-FILE ADD-JOURNAL-FILE
+                 ADD-EXCEPTION-FILE.
+           STOP RUN.
 
        ADD-PARA.
-           ADD A B GIVING ANS. 
+           ADD ADD-A-AMT ADD-B-AMT GIVING ADD-ANS-AMT
+               ON SIZE ERROR
+                   MOVE ADD-A-AMT TO EXCP-A-AMT
+                   MOVE ADD-B-AMT TO EXCP-B-AMT
+                   MOVE "A + B EXCEEDS ANS CAPACITY - NOT POSTED"
+                       TO EXCP-REASON
+                   WRITE ADD-EXCEPTION-REC
+                   DISPLAY " *** SIZE ERROR - TRANSACTION SKIPPED *** "
+                   GO TO READ-NEXT-PARA
+           END-ADD.
            DISPLAY " -----------------------------------------------".
 
        DISP-PARA.
-           DISPLAY "A IS " A.
-           DISPLAY "B IS " B.
-           DISPLAY "ADDITION =" ANS.
-           STOP RUN.
+           DISPLAY "A IS " ADD-A-AMT.
+           DISPLAY "B IS " ADD-B-AMT.
+           DISPLAY "ADDITION =" ADD-ANS-AMT.
+           MOVE ADD-A-AMT TO RSLT-A-AMT.
+           MOVE ADD-B-AMT TO RSLT-B-AMT.
+           MOVE ADD-ANS-AMT TO RSLT-ANS-AMT.
+           WRITE ADD-RESULT-REC.
+           ADD 1 TO ADD-POSTED-COUNT.
+           ADD ADD-ANS-AMT TO ADD-GRAND-TOTAL-AMT.
+           MOVE ADD-RUN-DATE TO JRNL-RUN-DATE.
+           MOVE ADD-RUN-TIME TO JRNL-RUN-TIME.
+           MOVE ADD-A-AMT TO JRNL-A-AMT.
+           MOVE ADD-B-AMT TO JRNL-B-AMT.
+           MOVE ADD-ANS-AMT TO JRNL-ANS-AMT.
+           WRITE ADD-JOURNAL-REC.
+
+       READ-NEXT-PARA.
+           READ ADD-TRANS-FILE
+               AT END
+                   SET ADD-EOF TO TRUE
+               NOT AT END
+                   MOVE TR-A-AMT TO ADD-A-AMT
+                   MOVE TR-B-AMT TO ADD-B-AMT
+           END-READ.
 
+       SUMMARY-PARA.
+           DISPLAY " -----------------------------------------------".
+           DISPLAY " CONTROL TOTALS FOR THIS RUN".
+           DISPLAY " TRANSACTIONS POSTED . . . . " ADD-POSTED-COUNT.
+           DISPLAY " GRAND TOTAL OF ANS  . . . . " ADD-GRAND-TOTAL-AMT.
+           DISPLAY " -----------------------------------------------".
