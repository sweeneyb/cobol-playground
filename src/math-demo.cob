@@ -1,43 +1,86 @@
        Identification Division.
-        PROGRAM-ID. ADD.
+        PROGRAM-ID. MATHDEMO.
 
 
        Environment DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MD-SUSPENSE-FILE    ASSIGN TO MDSUSP
+               ORGANIZATION IS SEQUENTIAL.
 
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  MD-SUSPENSE-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  MD-SUSPENSE-REC.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==SUSP-A==.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==SUSP-B==.
+           COPY AMTFLD REPLACING ==:LEV:== BY ==05==
+                                  ==:TAG:== BY ==SUSP-C==.
+           05  SUSP-REASON             PIC X(45).
+           05  FILLER                  PIC X(05).
+
        WORKING-STORAGE SECTION.
-       77 A PIC 9(3)V9(2).
-       77 B PIC 9(3)V9(2).
-       77 C PIC 9(3)V9(2).
-       77 CC PIC 9(3)V9(3).
-       77 BB PIC 9(3)V9(3).
-       77 ANS PIC 999v99.
-       77 ROUND PIC 99v99.
+       COPY AMTFLD REPLACING ==:LEV:== BY ==77== ==:TAG:== BY ==MD-A==.
+       COPY AMTFLD REPLACING ==:LEV:== BY ==77== ==:TAG:== BY ==MD-B==.
+       COPY AMTFLD REPLACING ==:LEV:== BY ==77== ==:TAG:== BY ==MD-C==.
+       COPY AMT3DEC REPLACING ==:LEV:== BY ==77==
+                               ==:TAG:== BY ==MD-CC==.
+       COPY AMT3DEC REPLACING ==:LEV:== BY ==77==
+                               ==:TAG:== BY ==MD-BB==.
+       COPY AMTFLD REPLACING ==:LEV:== BY ==77==
+                              ==:TAG:== BY ==MD-ANS==.
+       COPY AMTFLD REPLACING ==:LEV:== BY ==77==
+                              ==:TAG:== BY ==MD-ROUND==.
+       COPY AMT3DEC REPLACING ==:LEV:== BY ==77==
+                               ==:TAG:== BY ==MD-DIFF==.
+       77 MD-ZERO-DIVISOR-SWITCH PIC X(01) VALUE 'N'.
+           88 MD-ZERO-DIVISOR VALUE 'Y'.
+           COPY RNDMODE.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-	   SET A TO 000.10.
-	   SET B TO 000.20.
-           SET C to 000.30.
-	   SET CC to 000.30.
-	   SET BB to 000.105.
-       
+           OPEN OUTPUT MD-SUSPENSE-FILE.
+	   SET MD-A-AMT TO 000.10.
+	   SET MD-B-AMT TO 000.20.
+           SET MD-C-AMT to 000.30.
+	   SET MD-CC-AMT to 000.30.
+	   SET MD-BB-AMT to 000.105.
+           SET RND-HALF-UP TO TRUE.
+
 
 
        ADD-PARA.
-           ADD A B GIVING ANS. 
+           ADD MD-A-AMT MD-B-AMT GIVING MD-ANS-AMT.
            DISPLAY " -----------------------------------------------".
 
        DISP-PARA.
-           DISPLAY "A IS " A.
-           DISPLAY "B IS " B.
-	   DISPLAY "C IS " C.
-	   COMPUTE ANS = C - A - B.
-	   DISPLAY "Result = " ANS.
-	   COMPUTE ANS = 1 / (C - A - B).
-	   DISPLAY "Inverse = " ANS.
-	   COMPUTE ROUND = CC - BB.
-	   DISPLAY "Round = " ROUND.
+           DISPLAY "A IS " MD-A-AMT.
+           DISPLAY "B IS " MD-B-AMT.
+	   DISPLAY "C IS " MD-C-AMT.
+	   COMPUTE MD-ANS-AMT = MD-C-AMT - MD-A-AMT - MD-B-AMT.
+	   DISPLAY "Result = " MD-ANS-AMT.
+           COMPUTE MD-ANS-AMT = 1 / (MD-C-AMT - MD-A-AMT - MD-B-AMT)
+               ON SIZE ERROR
+                   SET MD-ZERO-DIVISOR TO TRUE
+           END-COMPUTE.
+           IF MD-ZERO-DIVISOR
+               MOVE MD-A-AMT TO SUSP-A-AMT
+               MOVE MD-B-AMT TO SUSP-B-AMT
+               MOVE MD-C-AMT TO SUSP-C-AMT
+               MOVE "C - A - B IS ZERO - INVERSE NOT COMPUTABLE"
+                   TO SUSP-REASON
+               WRITE MD-SUSPENSE-REC
+               DISPLAY "Inverse = *** SUSPENSE - ZERO DIVISOR ***"
+           ELSE
+               DISPLAY "Inverse = " MD-ANS-AMT
+           END-IF.
+	   COMPUTE MD-DIFF-AMT = MD-CC-AMT - MD-BB-AMT.
+           CALL "ROUND100" USING MD-DIFF-AMT RND-MODE-FLAG MD-ROUND-AMT.
+	   DISPLAY "Round = " MD-ROUND-AMT.
+           CLOSE MD-SUSPENSE-FILE.
            STOP RUN.
-
