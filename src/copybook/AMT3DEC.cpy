@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      * AMT3DEC   -  EXTENDED-PRECISION AMOUNT FIELD                  *
+      *                                                                *
+      *    DEFINES THE SHOP-STANDARD LAYOUT FOR AN AMOUNT CARRIED TO   *
+      *    A THIRD DECIMAL PLACE -- THE PRECISION AN AMOUNT IS HELD    *
+      *    AT BEFORE IT IS ROUNDED DOWN TO THE STANDARD TWO-DECIMAL    *
+      *    AMTFLD LAYOUT BY ROUND100.  COPY THIS MEMBER ONCE FOR EACH  *
+      *    EXTENDED-PRECISION FIELD NEEDED, SUPPLYING THE LEVEL        *
+      *    NUMBER AND A UNIQUE NAME FRAGMENT, FOR EXAMPLE --           *
+      *                                                                *
+      *        COPY AMT3DEC REPLACING ==:LEV:== BY ==77==              *
+      *                               ==:TAG:== BY ==MD-CC==.          *
+      *                                                                *
+      *    RESOLVES TO A 77-LEVEL ITEM NAMED MD-CC-AMT.                *
+      *                                                                *
+      ******************************************************************
+       :LEV:  :TAG:-AMT                PIC 9(3)V9(3).
