@@ -0,0 +1,24 @@
+      ******************************************************************
+      *                                                                *
+      * AMTFLD    -  STANDARD SHOP AMOUNT FIELD                       *
+      *                                                                *
+      *    DEFINES THE SHOP-STANDARD LAYOUT FOR A DOLLAR AMOUNT        *
+      *    FIELD -- THREE WHOLE DIGITS AND TWO DECIMAL DIGITS,         *
+      *    SIGNED SO A NEGATIVE AMOUNT (E.G. AN UNFAVORABLE            *
+      *    RECONCILIATION VARIANCE) DISPLAYS WITH A VISIBLE LEADING    *
+      *    MINUS SIGN RATHER THAN AN UNSIGNED MAGNITUDE.               *
+      *    COPY THIS MEMBER ONCE FOR EACH AMOUNT FIELD NEEDED,         *
+      *    SUPPLYING THE LEVEL NUMBER AND A UNIQUE NAME FRAGMENT,      *
+      *    FOR EXAMPLE --                                              *
+      *                                                                *
+      *        COPY AMTFLD REPLACING ==:LEV:== BY ==77==               *
+      *                              ==:TAG:== BY ==ADD-A==.           *
+      *                                                                *
+      *    RESOLVES TO A 77-LEVEL ITEM NAMED ADD-A-AMT.  A CHANGE      *
+      *    TO THE SHOP'S PRECISION OR SIGN STANDARD IS MADE HERE,      *
+      *    ONCE, AND PICKED UP BY EVERY PROGRAM THAT COPIES THIS       *
+      *    MEMBER.                                                    *
+      *                                                                *
+      ******************************************************************
+       :LEV:  :TAG:-AMT                PIC S9(3)V9(2)
+                   SIGN IS LEADING SEPARATE CHARACTER.
