@@ -0,0 +1,15 @@
+      ******************************************************************
+      *                                                                *
+      * RNDMODE   -  ROUNDING MODE CONTROL SWITCH                     *
+      *                                                                *
+      *    COMMON ROUNDING-MODE FLAG SHARED BETWEEN A CALLING          *
+      *    PROGRAM AND THE ROUND100 ROUNDING ROUTINE.  THE CALLER      *
+      *    SETS ONE OF THE CONDITION NAMES BELOW BEFORE CALLING        *
+      *    ROUND100 TO SELECT HOW THE THIRD-DECIMAL AMOUNT IS TO       *
+      *    BE REDUCED TO STANDARD TWO-DECIMAL PRECISION.               *
+      *                                                                *
+      ******************************************************************
+       01  RND-MODE-FLAG               PIC X(01).
+           88  RND-HALF-UP             VALUE 'U'.
+           88  RND-TRUNCATE            VALUE 'T'.
+           88  RND-HALF-EVEN           VALUE 'E'.
