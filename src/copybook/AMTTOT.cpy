@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      * AMTTOT    -  STANDARD SHOP ACCUMULATOR FIELD                  *
+      *                                                                *
+      *    DEFINES THE SHOP-STANDARD LAYOUT FOR AN AMOUNT FIELD THAT   *
+      *    ACCUMULATES MANY AMTFLD-SIZED POSTINGS OVER A RUN -- WIDER  *
+      *    THAN AMTFLD SO A RUN OF ANY REALISTIC SIZE DOES NOT OVERFLOW *
+      *    THE CONTROL TOTAL, BUT SIGNED AND SEPARATED THE SAME WAY SO *
+      *    A NEGATIVE GRAND TOTAL DISPLAYS AS CLEARLY AS ANY OTHER      *
+      *    AMOUNT IN THE RUN.  COPY THIS MEMBER ONCE FOR EACH           *
+      *    ACCUMULATOR NEEDED, SUPPLYING THE LEVEL NUMBER AND A         *
+      *    UNIQUE NAME FRAGMENT, FOR EXAMPLE --                         *
+      *                                                                *
+      *        COPY AMTTOT REPLACING ==:LEV:== BY ==77==               *
+      *                              ==:TAG:== BY ==ADD-GRAND-TOTAL==. *
+      *                                                                *
+      *    RESOLVES TO A 77-LEVEL ITEM NAMED ADD-GRAND-TOTAL-AMT.      *
+      *                                                                *
+      ******************************************************************
+       :LEV:  :TAG:-AMT                PIC S9(7)V9(2)
+                   SIGN IS LEADING SEPARATE CHARACTER
+                   VALUE ZERO.
