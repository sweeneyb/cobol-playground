@@ -0,0 +1,99 @@
+      ******************************************************************
+      *                                                                *
+      * PROGRAM-ID:  ROUND100                                         *
+      *                                                                *
+      * AUTHOR:      DATA PROCESSING                                  *
+      * INSTALLATION: FINANCE SYSTEMS - BATCH                         *
+      * DATE-WRITTEN: 08/08/2026                                      *
+      * DATE-COMPILED:                                                *
+      *                                                                *
+      * REMARKS:                                                      *
+      *    SHARED ROUNDING ROUTINE.  GIVEN A THREE-DECIMAL AMOUNT      *
+      *    AND A ROUNDING-MODE FLAG, RETURNS THE AMOUNT REDUCED TO     *
+      *    STANDARD TWO-DECIMAL PRECISION ACCORDING TO THE FINANCE     *
+      *    MANUAL'S RULES -- ROUND HALF-UP, TRUNCATE, OR ROUND         *
+      *    HALF-EVEN.  CALLED BY ANY PROGRAM THAT NEEDS TO POST A      *
+      *    THIRD-DECIMAL AMOUNT TO A STANDARD TWO-DECIMAL FIELD        *
+      *    INSTEAD OF LETTING THE COMPUTE VERB TRUNCATE IT SILENTLY.   *
+      *                                                                *
+      *    CALL 'ROUND100' USING <IN-AMT> <MODE-FLAG> <OUT-AMT>.       *
+      *                                                                *
+      * MODIFICATION HISTORY:                                         *
+      *    08/08/2026  DP  ORIGINAL PROGRAM.                          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ROUND100.
+       AUTHOR.        DATA PROCESSING.
+       INSTALLATION.  FINANCE SYSTEMS - BATCH.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+
+      *----------------------------------------------------------------
+      * AMOUNT BEFORE ROUNDING, CARRIED TO THREE DECIMAL PLACES --
+      * SHARED LAYOUT WITH THE CALLING PROGRAM'S EXTENDED-PRECISION
+      * WORKING FIELD
+      *----------------------------------------------------------------
+           COPY AMT3DEC REPLACING ==:LEV:== BY ==01==
+                                   ==:TAG:== BY ==RND-IN==.
+
+      *----------------------------------------------------------------
+      * ROUNDING-MODE FLAG, SHARED LAYOUT WITH THE CALLING PROGRAM
+      *----------------------------------------------------------------
+           COPY RNDMODE.
+
+      *----------------------------------------------------------------
+      * AMOUNT AFTER ROUNDING, STANDARD SHOP AMOUNT PRECISION --
+      * MUST MATCH THE CALLER'S RECEIVING FIELD BYTE FOR BYTE
+      *----------------------------------------------------------------
+           COPY AMTFLD REPLACING ==:LEV:== BY ==01==
+                                  ==:TAG:== BY ==RND-OUT==.
+
+       PROCEDURE DIVISION USING RND-IN-AMT RND-MODE-FLAG RND-OUT-AMT.
+
+      *==================================================================
+      * 0000-MAINLINE -- SELECT THE ROUNDING RULE AND RETURN
+      *==================================================================
+       0000-MAINLINE.
+           EVALUATE TRUE
+               WHEN RND-TRUNCATE
+                   PERFORM 1000-ROUND-TRUNCATE THRU 1000-EXIT
+               WHEN RND-HALF-EVEN
+                   PERFORM 2000-ROUND-HALF-EVEN THRU 2000-EXIT
+               WHEN OTHER
+                   PERFORM 3000-ROUND-HALF-UP THRU 3000-EXIT
+           END-EVALUATE.
+           GOBACK.
+
+      *------------------------------------------------------------------
+      * 1000-ROUND-TRUNCATE -- DROP THE THIRD DECIMAL, NO ROUNDING
+      *------------------------------------------------------------------
+       1000-ROUND-TRUNCATE.
+           COMPUTE RND-OUT-AMT = RND-IN-AMT.
+       1000-EXIT.
+           EXIT.
+
+      *------------------------------------------------------------------
+      * 2000-ROUND-HALF-EVEN -- BANKER'S ROUNDING ON THE THIRD DECIMAL
+      *------------------------------------------------------------------
+       2000-ROUND-HALF-EVEN.
+           COMPUTE RND-OUT-AMT ROUNDED MODE IS NEAREST-EVEN
+                   = RND-IN-AMT.
+       2000-EXIT.
+           EXIT.
+
+      *------------------------------------------------------------------
+      * 3000-ROUND-HALF-UP -- STANDARD ACCOUNTING ROUND HALF-UP
+      *------------------------------------------------------------------
+       3000-ROUND-HALF-UP.
+           COMPUTE RND-OUT-AMT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                   = RND-IN-AMT.
+       3000-EXIT.
+           EXIT.
