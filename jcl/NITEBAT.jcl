@@ -0,0 +1,40 @@
+//NITEBAT  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* NIGHTLY ADD + MATHDEMO RECONCILIATION BATCH STREAM.             *
+//* STEP ADDSTEP RUNS THE ADD TRANSACTION PROCESSOR; STEP          *
+//* MATHSTEP RUNS THE MATHDEMO RECONCILIATION RIGHT AFTER IT, SO   *
+//* THE TWO STEPS GO IN AS ONE SUBMITTED JOB INSTEAD OF TWO         *
+//* SEPARATELY-LAUNCHED PROGRAMS.                                  *
+//*                                                                *
+//* RESTART -- IF MATHSTEP ABENDS ON BAD RECONCILIATION DATA, FIX   *
+//* THE DATA AND RESUBMIT WITH THE RESTART PARAMETER ON THE JOB    *
+//* STATEMENT SO ADDSTEP IS NOT RERUN, E.G.:                       *
+//*                                                                *
+//*     //NITEBAT  JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,           *
+//*     //             MSGCLASS=X,NOTIFY=&SYSUID,RESTART=MATHSTEP  *
+//*                                                                *
+//* THIS IS STEP-LEVEL RESTART ONLY -- A RESTARTED STEP RUNS FROM  *
+//* ITS OWN BEGINNING, NOT FROM MID-STEP.  NEITHER PROGRAM DOES    *
+//* ITS OWN INTRA-STEP CHECKPOINTING, SO THERE IS NO CHECKPOINT    *
+//* DATASET ON EITHER STEP.                                       *
+//*----------------------------------------------------------------*
+//ADDSTEP  EXEC PGM=ADD
+//ADDIN    DD   DSN=PROD.FINANCE.ADD.TRANIN,DISP=SHR
+//ADDOUT   DD   DSN=PROD.FINANCE.ADD.RESULTS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ADDJRNL  DD   DSN=PROD.FINANCE.ADD.JOURNAL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ADDEXCP  DD   DSN=PROD.FINANCE.ADD.EXCEPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//MATHSTEP EXEC PGM=MATHDEMO
+//MDSUSP   DD   DSN=PROD.FINANCE.MATH.SUSPENSE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//
